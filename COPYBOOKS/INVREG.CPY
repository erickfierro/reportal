@@ -0,0 +1,22 @@
+      *================================================================*
+      *    COPY            : INVREG                                    *
+      *    DESCRIPCION     : LAYOUT DEL REGISTRO DE INVENTARIO         *
+      *                      (ARCHIVO EXTERNO, TABLA Y MAESTRO USAN    *
+      *                      ESTE MISMO DETALLE DE CAMPOS)             *
+      *----------------------------------------------------------------*
+      * CONTROL DE CAMBIOS                                             *
+      *----------------------------------------------------------------*
+      * FECHA       : 18-06-2024                                       *
+      * DESCRIPCION : CREACION DEL COPY                                *
+      * ACTIVIDAD ASOCIADA : LECTURA DE ARCHIVO EXTERNO                *
+      *----------------------------------------------------------------*
+      * FECHA       : 29-06-2024                                       *
+      * DESCRIPCION : SE AGREGA EL CODIGO DE BODEGA PARA MANEJAR       *
+      *               INVENTARIO POR VARIAS UBICACIONES                *
+      * ACTIVIDAD ASOCIADA : GENERAR REPORTE                           *
+      *----------------------------------------------------------------*
+       05  REG-COD-ARTICULO           PIC X(10).
+       05  REG-COD-BODEGA             PIC X(03).
+       05  REG-DESCRIPCION            PIC X(30).
+       05  REG-CANTIDAD               PIC 9(07).
+       05  REG-COSTO-UNIT             PIC 9(05)V99.
