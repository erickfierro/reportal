@@ -24,6 +24,57 @@
       * DESCRIPCION : CREACION DEL MENU PRINCIPAL                      *
       * ACTIVIDAD ASOCIADA : MENU PRINCIPAL                            *
       *----------------------------------------------------------------*
+      * FECHA       : 18-06-2024                                       *
+      * DESCRIPCION : LECTURA DEL ARCHIVO EXTERNO DE INVENTARIO        *
+      *               (OPCION 1 DEL MENU)                              *
+      * ACTIVIDAD ASOCIADA : LEER ARCHIVO EXTERNO                      *
+      *----------------------------------------------------------------*
+      * FECHA       : 19-06-2024                                       *
+      * DESCRIPCION : GENERACION DEL REPORTE IMPRESO DE INVENTARIO     *
+      *               (OPCION 2 DEL MENU)                              *
+      * ACTIVIDAD ASOCIADA : GENERAR REPORTE                           *
+      *----------------------------------------------------------------*
+      * FECHA       : 20-06-2024                                       *
+      * DESCRIPCION : MENU EN CICLO CON OPCION DE SALIR Y VALIDACION   *
+      *               DE LA OPCION DIGITADA                            *
+      * ACTIVIDAD ASOCIADA : CICLO DEL MENU PRINCIPAL                  *
+      *----------------------------------------------------------------*
+      * FECHA       : 21-06-2024                                       *
+      * DESCRIPCION : MANTENIMIENTO DIRECTO DEL MAESTRO DE INVENTARIO  *
+      *               (ADICION, CAMBIO Y ELIMINACION DE UN ARTICULO)   *
+      * ACTIVIDAD ASOCIADA : MANTENIMIENTO DE INVENTARIO               *
+      *----------------------------------------------------------------*
+      * FECHA       : 24-06-2024                                       *
+      * DESCRIPCION : REGISTRO DE AUDITORIA DE CADA OPCION DEL MENU    *
+      * ACTIVIDAD ASOCIADA : LOG DE AUDITORIA                          *
+      *----------------------------------------------------------------*
+      * FECHA       : 25-06-2024                                       *
+      * DESCRIPCION : EJECUCION POR LOTES A PARTIR DEL PARM DE JCL,    *
+      *               CON RETURN-CODE PARA LA CARGA FALLIDA            *
+      * ACTIVIDAD ASOCIADA : ENTRADA POR LOTES                         *
+      *----------------------------------------------------------------*
+      * FECHA       : 26-06-2024                                       *
+      * DESCRIPCION : CHECKPOINT DE REANUDACION EN LA LECTURA DEL      *
+      *               ARCHIVO EXTERNO PARA CARGAS GRANDES               *
+      * ACTIVIDAD ASOCIADA : LEER ARCHIVO EXTERNO                      *
+      *----------------------------------------------------------------*
+      * FECHA       : 27-06-2024                                       *
+      * DESCRIPCION : CUADRE DE TOTALES DE CONTROL AL FINALIZAR LA     *
+      *               LECTURA DEL ARCHIVO EXTERNO, CON RECHAZO DE LA   *
+      *               CARGA SI SE SALE DE TOLERANCIA                  *
+      * ACTIVIDAD ASOCIADA : LEER ARCHIVO EXTERNO                      *
+      *----------------------------------------------------------------*
+      * FECHA       : 28-06-2024                                       *
+      * DESCRIPCION : EXPORTACION DE LA TABLA DE INVENTARIO A UN       *
+      *               ARCHIVO PLANO DE ANCHO FIJO PARA CONTABILIDAD    *
+      *               (NUEVA OPCION 4 DEL MENU)                        *
+      * ACTIVIDAD ASOCIADA : EXPORTAR INVENTARIO                       *
+      *----------------------------------------------------------------*
+      * FECHA       : 29-06-2024                                       *
+      * DESCRIPCION : MANEJO DE INVENTARIO POR BODEGA (UBICACION) CON  *
+      *               DESGLOSE Y SUBTOTAL POR BODEGA EN EL REPORTE     *
+      * ACTIVIDAD ASOCIADA : GENERAR REPORTE                           *
+      *----------------------------------------------------------------*
 
       *================================================================*
       *                                                                *
@@ -36,6 +87,36 @@
            DECIMAL-POINT IS COMMA.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT ARCH-EXTERNO
+               ASSIGN TO "ARCHEXT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WFS-EXTERNO.
+           SELECT ARCH-REPORTE
+               ASSIGN TO "REPINV"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WFS-REPORTE.
+           SELECT ARCH-MAESTRO
+               ASSIGN TO "INVMTR"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS REG-COD-ARTICULO IN REG-ARCH-MAESTRO
+               FILE STATUS IS WFS-MAESTRO.
+           SELECT ARCH-AUDITORIA
+               ASSIGN TO "AUDLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WFS-AUDITORIA.
+           SELECT ARCH-CHECKPOINT
+               ASSIGN TO "CKPTEXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WFS-CHECKPOINT.
+           SELECT ARCH-CONTROL
+               ASSIGN TO "CTLTOT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WFS-CONTROL.
+           SELECT ARCH-EXPORTA
+               ASSIGN TO "EXPCSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WFS-EXPORTA.
 
       *================================================================*
       *             E N V I R O N M E N T   D I V I S I O N            *
@@ -43,6 +124,51 @@
        DATA DIVISION.
        FILE SECTION.
 
+       FD  ARCH-EXTERNO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 57 CHARACTERS.
+       01  REG-ARCH-EXTERNO.
+           COPY INVREG.
+
+       FD  ARCH-REPORTE
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS.
+       01  REG-ARCH-REPORTE                PIC X(132).
+
+       FD  ARCH-MAESTRO
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 58 CHARACTERS.
+       01  REG-ARCH-MAESTRO.
+           COPY INVREG.
+           05 REG-INDICADOR-BAJA          PIC X(01).
+               88 ARTICULO-DE-BAJA                   VALUE 'S'.
+
+       FD  ARCH-AUDITORIA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 94 CHARACTERS.
+       01  REG-ARCH-AUDITORIA             PIC X(94).
+
+       FD  ARCH-CHECKPOINT
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 57 CHARACTERS.
+       01  REG-ARCH-CHECKPOINT            PIC X(57).
+
+       FD  ARCH-CONTROL
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 29 CHARACTERS.
+       01  REG-ARCH-CONTROL.
+           05 CTL-CANT-REGISTROS           PIC 9(07).
+           05 CTL-TOTAL-CANTIDAD           PIC 9(09).
+           05 CTL-TOTAL-COSTO              PIC 9(11)V99.
+
+       FD  ARCH-EXPORTA
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 30 CHARACTERS.
+       01  REG-ARCH-EXPORTA.
+           05 EXP-COD-ARTICULO             PIC X(10).
+           05 EXP-CANTIDAD                 PIC 9(07).
+           05 EXP-COSTO-EXT                PIC 9(11)V99.
+
       *================================================================*
       *         W O R K I N G   S T O R A G E   S E C T I O N          *
       *================================================================*
@@ -51,21 +177,268 @@
       *----------------------------------------------------------------*
       *                       AREA DE CONSTANTES                       *
       *----------------------------------------------------------------*
-      
+       01 WCH-CONSTANTES.
+           05 WCN-MAX-LINEAS              PIC 9(02) VALUE 50.
+           05 WCN-INTERVALO-CHECKPOINT    PIC 9(05) COMP VALUE 500.
+           05 WCN-TOLERANCIA-PORCENTAJE   PIC 9(02) VALUE 2.
+           05 WCN-MAX-REGISTROS-TABLA     PIC 9(05) COMP VALUE 2000.
+           05 WCN-MAX-BODEGAS             PIC 9(03) COMP VALUE 50.
+
       *----------------------------------------------------------------*
       *                   AREA DE VARIABLES AUXILIARES                 *
       *----------------------------------------------------------------*
        01 WCH-AUXILIARES.
            05 WZD-AUX-OPCION              PIC 9(01).
-      
+           05 WZD-OPCION-ALFA             PIC X(01).
+           05 WFS-EXTERNO                 PIC X(02).
+           05 WFS-REPORTE                 PIC X(02).
+           05 WFS-MAESTRO                 PIC X(02).
+           05 WFS-AUDITORIA               PIC X(02).
+           05 WFS-CHECKPOINT              PIC X(02).
+           05 WFS-CONTROL                 PIC X(02).
+           05 WFS-EXPORTA                 PIC X(02).
+           05 WCH-FECHA-SISTEMA.
+               10 WFC-ANIO                PIC 9(04).
+               10 WFC-MES                 PIC 9(02).
+               10 WFC-DIA                 PIC 9(02).
+           05 WCH-HORA-SISTEMA.
+               10 WHR-HORA                PIC 9(02).
+               10 WHR-MIN                 PIC 9(02).
+               10 WHR-SEG                 PIC 9(02).
+               10 WHR-CENT                PIC 9(02).
+
+      *----------------------------------------------------------------*
+      *                   AREA DE AUDITORIA DEL MENU                   *
+      *----------------------------------------------------------------*
+       01 WCH-AUDITORIA.
+           05 WZD-AUDIT-DESCRIPCION       PIC X(30).
+           05 WZD-AUDIT-RESULTADO         PIC X(43).
+           05 WCT-CAMBIOS-MANT            PIC 9(05) COMP VALUE ZERO.
+
+       01 WCH-AUDIT-CONTADORES.
+           05 WAR-CANT-LEIDOS             PIC ZZZZ9.
+           05 WAR-CANT-PAGINAS            PIC ZZZZ9.
+           05 WAR-CANT-CAMBIOS            PIC ZZZZ9.
+           05 WAR-CANT-EXPORTADOS         PIC ZZZZ9.
+
+       01 WCH-AUDIT-FECHA-FMT.
+           05 AF-DIA                      PIC 9(02).
+           05 FILLER                      PIC X(01) VALUE '/'.
+           05 AF-MES                      PIC 9(02).
+           05 FILLER                      PIC X(01) VALUE '/'.
+           05 AF-ANIO                     PIC 9(04).
+
+       01 WCH-AUDIT-HORA-FMT.
+           05 AH-HORA                     PIC 9(02).
+           05 FILLER                      PIC X(01) VALUE ':'.
+           05 AH-MIN                      PIC 9(02).
+           05 FILLER                      PIC X(01) VALUE ':'.
+           05 AH-SEG                      PIC 9(02).
+
+       01 WCH-LIN-AUDITORIA.
+           05 LA-FECHA                    PIC X(10).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 LA-HORA                     PIC X(08).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 LA-OPCION                   PIC X(30).
+           05 FILLER                      PIC X(01) VALUE SPACE.
+           05 LA-RESULTADO                PIC X(43).
+
+      *----------------------------------------------------------------*
+      *           AREA DE MANTENIMIENTO DE INVENTARIO                  *
+      *----------------------------------------------------------------*
+       01 WCH-MANTENIMIENTO.
+           05 WZD-OPCION-MANT             PIC 9(01).
+           05 WZD-OPCION-MANT-ALFA        PIC X(01).
+           05 WZD-COD-BUSQUEDA            PIC X(10).
+       01 WCH-MANT-REGISTRO.
+           COPY INVREG.
+           05 REG-INDICADOR-BAJA          PIC X(01) VALUE 'N'.
+
+      *----------------------------------------------------------------*
+      *                AREA DE TABLA DE INVENTARIO                     *
+      *----------------------------------------------------------------*
+       01 WCH-TABLA-INVENTARIO.
+           05 WCT-TOTAL-REGISTROS         PIC 9(05) COMP VALUE ZERO.
+           05 WTB-INVENTARIO
+                   OCCURS 0 TO 2000 TIMES
+                   DEPENDING ON WCT-TOTAL-REGISTROS
+                   INDEXED BY IDX-INVENTARIO.
+               COPY INVREG
+                   REPLACING ==05  REG-COD-ARTICULO==
+                          BY ==10  REG-COD-ARTICULO==
+                             ==05  REG-COD-BODEGA==
+                          BY ==10  REG-COD-BODEGA==
+                             ==05  REG-DESCRIPCION==
+                          BY ==10  REG-DESCRIPCION==
+                             ==05  REG-CANTIDAD==
+                          BY ==10  REG-CANTIDAD==
+                             ==05  REG-COSTO-UNIT==
+                          BY ==10  REG-COSTO-UNIT==.
+
+      *----------------------------------------------------------------*
+      *          AREA DE TABLA DE BODEGAS (PARA EL DESGLOSE DEL         *
+      *          REPORTE POR UBICACION)                                *
+      *----------------------------------------------------------------*
+       01 WCH-TABLA-BODEGAS.
+           05 WCT-TOTAL-BODEGAS           PIC 9(03) COMP VALUE ZERO.
+           05 WTB-BODEGA
+                   OCCURS 0 TO 50 TIMES
+                   DEPENDING ON WCT-TOTAL-BODEGAS
+                   INDEXED BY IDX-BODEGA.
+               10 WTB-COD-BODEGA          PIC X(03).
+
       *----------------------------------------------------------------*
       *                        AREA DE CONTADORES                      *
       *----------------------------------------------------------------*
+       01 WCH-CONTADORES-REPORTE.
+           05 WCT-LINEAS-PAGINA           PIC 9(02) COMP VALUE ZERO.
+           05 WCT-NUM-PAGINA              PIC 9(03) COMP VALUE ZERO.
+           05 WCT-TOTAL-CANTIDAD          PIC 9(09) COMP VALUE ZERO.
+           05 WCT-TOTAL-COSTO             PIC 9(11)V99 VALUE ZERO.
+           05 WCT-COSTO-EXT-ITEM          PIC 9(11)V99 VALUE ZERO.
+           05 WCT-SUBTOTAL-CANTIDAD       PIC 9(09) COMP VALUE ZERO.
+           05 WCT-SUBTOTAL-COSTO          PIC 9(11)V99 VALUE ZERO.
+           05 WCT-REGISTROS-EXPORTADOS    PIC 9(05) COMP VALUE ZERO.
 
       *----------------------------------------------------------------*
       *                         AREA DE SWITCHES                       *
       *----------------------------------------------------------------*
-      
+       01 WCH-SWITCHES.
+           05 WSW-FIN-ARCHIVO             PIC X(01) VALUE 'N'.
+               88 FIN-ARCHIVO                        VALUE 'S'.
+               88 NO-FIN-ARCHIVO                      VALUE 'N'.
+           05 WSW-FIN-PROGRAMA            PIC X(01) VALUE 'N'.
+               88 FIN-PROGRAMA                        VALUE 'S'.
+           05 WSW-FIN-MANTENIMIENTO       PIC X(01) VALUE 'N'.
+               88 FIN-MANTENIMIENTO                   VALUE 'S'.
+           05 WSW-MODO-EJECUCION          PIC X(01) VALUE 'I'.
+               88 MODO-INTERACTIVO                    VALUE 'I'.
+               88 MODO-LOTE                           VALUE 'L'.
+           05 WSW-ERROR-CARGA             PIC X(01) VALUE 'N'.
+               88 ERROR-CARGA                         VALUE 'S'.
+           05 WSW-ERROR-CAPACIDAD         PIC X(01) VALUE 'N'.
+               88 ERROR-CAPACIDAD                     VALUE 'S'.
+           05 WSW-FIN-CHECKPOINT          PIC X(01) VALUE 'N'.
+               88 FIN-CHECKPOINT                      VALUE 'S'.
+           05 WSW-EXISTE-CONTROL          PIC X(01) VALUE 'N'.
+               88 EXISTE-CONTROL                      VALUE 'S'.
+           05 WSW-ERROR-CONTROL           PIC X(01) VALUE 'N'.
+               88 ERROR-CONTROL                       VALUE 'S'.
+           05 WSW-BODEGA-ENCONTRADA       PIC X(01) VALUE 'N'.
+               88 BODEGA-ENCONTRADA                   VALUE 'S'.
+           05 WSW-ERROR-REPORTE           PIC X(01) VALUE 'N'.
+               88 ERROR-REPORTE                       VALUE 'S'.
+           05 WSW-ERROR-EXPORTA           PIC X(01) VALUE 'N'.
+               88 ERROR-EXPORTA                       VALUE 'S'.
+           05 WSW-FIN-MAESTRO             PIC X(01) VALUE 'N'.
+               88 FIN-MAESTRO                         VALUE 'S'.
+           05 WSW-ARTICULO-ENCONTRADO     PIC X(01) VALUE 'N'.
+               88 ARTICULO-ENCONTRADO                 VALUE 'S'.
+           05 WSW-ERROR-CAPACIDAD-BODEGA  PIC X(01) VALUE 'N'.
+               88 ERROR-CAPACIDAD-BODEGA              VALUE 'S'.
+
+      *----------------------------------------------------------------*
+      *          AREA DE CHECKPOINT DE LA LECTURA DEL EXTERNO          *
+      *----------------------------------------------------------------*
+       01 WCH-CHECKPOINT-LECTURA.
+           05 WCP-INDICE-OMITIR           PIC 9(05) COMP VALUE ZERO.
+           05 WCP-COCIENTE                PIC 9(05) COMP VALUE ZERO.
+           05 WCP-RESIDUO                 PIC 9(05) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *        AREA DE CUADRE DE TOTALES DE CONTROL (ARCH-CONTROL)     *
+      *----------------------------------------------------------------*
+       01 WCH-CONTROL-TOTALES.
+           05 WCT-VAL-CANTIDAD            PIC 9(09) COMP VALUE ZERO.
+           05 WCT-VAL-COSTO               PIC 9(11)V99 VALUE ZERO.
+           05 WCT-DIF-CANTIDAD            PIC 9(09) VALUE ZERO.
+           05 WCT-DIF-COSTO               PIC 9(11)V99 VALUE ZERO.
+           05 WCT-TOLER-CANTIDAD          PIC 9(09) VALUE ZERO.
+           05 WCT-TOLER-COSTO             PIC 9(11)V99 VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *   AREA DE APLICACION DE CORRECCIONES DEL MAESTRO (INVMTR)      *
+      *----------------------------------------------------------------*
+       01 WCH-CORRECCIONES-MAESTRO.
+           05 WCT-CORRECCIONES-MAESTRO    PIC 9(05) COMP VALUE ZERO.
+           05 WCT-POS-ELIMINAR            PIC 9(05) COMP VALUE ZERO.
+           05 WCT-POS-ORIGEN              PIC 9(05) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *              AREA DE EJECUCION POR LOTES (PARM DE JCL)         *
+      *----------------------------------------------------------------*
+       01 WCH-PARM-JCL.
+           05 WPJ-VALOR                   PIC X(10) VALUE SPACES.
+       01 WCH-PARM-PROCESO.
+           05 WPP-LONGITUD                PIC 9(02) COMP VALUE ZERO.
+           05 WPP-INDICE                  PIC 9(02) COMP VALUE ZERO.
+
+      *----------------------------------------------------------------*
+      *                  AREA DE LINEAS DEL REPORTE                    *
+      *----------------------------------------------------------------*
+       01 WCH-LIN-TITULO.
+           05 FILLER                      PIC X(45) VALUE SPACES.
+           05 LT-TITULO                   PIC X(40)
+               VALUE 'REPORTAL - REPORTE DE INVENTARIO'.
+           05 FILLER                      PIC X(47) VALUE SPACES.
+
+       01 WCH-LIN-FECHA.
+           05 FILLER                      PIC X(50) VALUE SPACES.
+           05 FILLER                      PIC X(07) VALUE 'FECHA: '.
+           05 LF-FECHA                    PIC X(10).
+           05 FILLER                      PIC X(65) VALUE SPACES.
+
+       01 WCH-LIN-ENCABEZADO.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 FILLER                      PIC X(10) VALUE 'CODIGO'.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 FILLER                      PIC X(30) VALUE 'DESCRIPCION'.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 FILLER                      PIC X(07) VALUE 'CANTID.'.
+           05 FILLER                      PIC X(03) VALUE SPACES.
+           05 FILLER                      PIC X(09) VALUE 'COSTO UN.'.
+           05 FILLER                      PIC X(03) VALUE SPACES.
+           05 FILLER                 PIC X(15) VALUE 'COSTO EXTENDIDO'.
+           05 FILLER                      PIC X(49) VALUE SPACES.
+
+       01 WCH-LIN-DETALLE.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LD-COD-ARTICULO             PIC X(10).
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LD-DESCRIPCION              PIC X(30).
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LD-CANTIDAD                 PIC ZZZ.ZZ9.
+           05 FILLER                      PIC X(03) VALUE SPACES.
+           05 LD-COSTO-UNIT               PIC ZZ.ZZ9,99.
+           05 FILLER                      PIC X(03) VALUE SPACES.
+           05 LD-COSTO-EXT                PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                      PIC X(56) VALUE SPACES.
+
+       01 WCH-LIN-TOTAL.
+           05 FILLER                      PIC X(44) VALUE SPACES.
+           05 FILLER                 PIC X(14) VALUE 'TOTAL GENERAL:'.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LG-CANTIDAD                 PIC ZZZ.ZZ9.
+           05 FILLER                      PIC X(11) VALUE SPACES.
+           05 LG-COSTO-EXT                PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                      PIC X(44) VALUE SPACES.
+
+       01 WCH-LIN-BODEGA.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 FILLER                      PIC X(08) VALUE 'BODEGA: '.
+           05 LB-BODEGA                   PIC X(03).
+           05 FILLER                      PIC X(119) VALUE SPACES.
+
+       01 WCH-LIN-SUBTOTAL.
+           05 FILLER                      PIC X(44) VALUE SPACES.
+           05 FILLER                 PIC X(14) VALUE 'SUBTOTAL BOD.:'.
+           05 FILLER                      PIC X(02) VALUE SPACES.
+           05 LS-CANTIDAD                 PIC ZZZ.ZZ9.
+           05 FILLER                      PIC X(11) VALUE SPACES.
+           05 LS-COSTO-EXT                PIC ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                      PIC X(44) VALUE SPACES.
+
       *----------------------------------------------------------------*
       *                          AREA DE COPYS                         *
       *----------------------------------------------------------------*
@@ -83,27 +456,63 @@
            .
 
       *----------------------------------------------------------------*
-      * 1000-INICIO-PROGRAMA                                           * 
+      * 1000-INICIO-PROGRAMA                                           *
+      *    RECIBIR EL PARM DE JCL (EJECUCION POR LOTES) O DETERMINAR   *
+      *    QUE EL PROGRAMA SE ESTA CORRIENDO DESDE TERMINAL            *
       *----------------------------------------------------------------*
        1000-INICIO-PROGRAMA.
-           CONTINUE
+           MOVE ZERO TO RETURN-CODE
+           ACCEPT WPJ-VALOR FROM COMMAND-LINE
+           PERFORM 1100-CALCULAR-LONGITUD-PARM
+           IF WPP-LONGITUD = ZERO
+               SET MODO-INTERACTIVO TO TRUE
+           ELSE
+               SET MODO-LOTE TO TRUE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 1100-CALCULAR-LONGITUD-PARM                                    *
+      *    OBTENER LA LONGITUD REAL DEL PARM RECIBIDO (SIN LOS         *
+      *    ESPACIOS QUE LO RELLENAN A LA DERECHA)                      *
+      *----------------------------------------------------------------*
+       1100-CALCULAR-LONGITUD-PARM.
+           MOVE 10 TO WPP-LONGITUD
+           PERFORM 1110-RECORTAR-LONGITUD-PARM
+               UNTIL WPP-LONGITUD = ZERO
+               OR WPJ-VALOR (WPP-LONGITUD:1) NOT = SPACE
+           .
+
+      *----------------------------------------------------------------*
+      * 1110-RECORTAR-LONGITUD-PARM                                    *
+      *----------------------------------------------------------------*
+       1110-RECORTAR-LONGITUD-PARM.
+           SUBTRACT 1 FROM WPP-LONGITUD
            .
 
       *----------------------------------------------------------------*
-      * 2000-PROCESO-PROGRAMA                                          * 
+      * 2000-PROCESO-PROGRAMA                                          *
       *----------------------------------------------------------------*
        2000-PROCESO-PROGRAMA.
-           PERFORM 2100-MENU-PRINCIPAL
-           EVALUATE WZD-AUX-OPCION
-               WHEN 1
-               WHEN 2
-                   CONTINUE
-           END-EVALUATE
+           MOVE 'N' TO WSW-FIN-PROGRAMA
+           IF MODO-LOTE
+               PERFORM 2500-PROCESO-LOTE
+           ELSE
+               PERFORM 2100-MENU-PRINCIPAL
+               PERFORM UNTIL FIN-PROGRAMA
+                   PERFORM 2200-EJECUTAR-OPCION
+                   PERFORM 7000-REGISTRAR-AUDITORIA
+                   IF NOT FIN-PROGRAMA
+                       PERFORM 2100-MENU-PRINCIPAL
+                   END-IF
+               END-PERFORM
+           END-IF
            .
 
       *----------------------------------------------------------------*
-      * 2100-MENU-PRINCIPAL                                            * 
-      *    MOSTRAR LAS DIFERENTES OPCIONES DEL PROGRAMA                *
+      * 2100-MENU-PRINCIPAL                                            *
+      *    MOSTRAR LAS DIFERENTES OPCIONES DEL PROGRAMA Y VALIDAR      *
+      *    LA OPCION DIGITADA POR EL USUARIO                           *
       *----------------------------------------------------------------*
        2100-MENU-PRINCIPAL.
            DISPLAY '*-------------------------------------------------*'
@@ -112,13 +521,1032 @@
            DISPLAY '*                                                 *'
            DISPLAY '*  1. Leer archivo externo                        *'
            DISPLAY '*  2. Generar reporte                             *'
+           DISPLAY '*  3. Mantenimiento de inventario                 *'
+           DISPLAY '*  4. Exportar inventario a archivo plano         *'
+           DISPLAY '*  5. Salir                                       *'
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY '*  Opcion -> ' WITH NO ADVANCING
+           ACCEPT WZD-OPCION-ALFA
+           IF WZD-OPCION-ALFA IS NUMERIC AND WZD-OPCION-ALFA > '0'
+               MOVE WZD-OPCION-ALFA TO WZD-AUX-OPCION
+           ELSE
+               MOVE 9 TO WZD-AUX-OPCION
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 2200-EJECUTAR-OPCION                                           *
+      *    EJECUTAR LA OPCION DE MENU YA VALIDADA EN WZD-AUX-OPCION,   *
+      *    VENGA DEL TERMINAL O DEL PARM DE UNA EJECUCION POR LOTES    *
+      *----------------------------------------------------------------*
+       2200-EJECUTAR-OPCION.
+           EVALUATE WZD-AUX-OPCION
+               WHEN 1
+                   MOVE 'LEER ARCHIVO EXTERNO' TO
+                           WZD-AUDIT-DESCRIPCION
+                   PERFORM 3000-LEER-ARCHIVO-EXTERNO
+                   MOVE WCT-TOTAL-REGISTROS TO WAR-CANT-LEIDOS
+                   MOVE SPACES TO WZD-AUDIT-RESULTADO
+                   STRING 'REGISTROS LEIDOS: ' DELIMITED BY SIZE
+                          WAR-CANT-LEIDOS      DELIMITED BY SIZE
+                       INTO WZD-AUDIT-RESULTADO
+                   EVALUATE TRUE
+                       WHEN ERROR-CAPACIDAD
+                           MOVE 'CARGA DETENIDA POR LIMITE DE TABLA' TO
+                                   WZD-AUDIT-RESULTADO
+                           MOVE 20 TO RETURN-CODE
+                       WHEN ERROR-CARGA
+                           MOVE
+                             'RECHAZADO: NO SE PUDO ABRIR EL ARCHIVO'
+                               TO WZD-AUDIT-RESULTADO
+                           MOVE 12 TO RETURN-CODE
+                       WHEN ERROR-CONTROL
+                           MOVE 'CARGA RECHAZADA POR CONTROL' TO
+                                   WZD-AUDIT-RESULTADO
+                           MOVE 16 TO RETURN-CODE
+                   END-EVALUATE
+               WHEN 2
+                   MOVE 'GENERAR REPORTE' TO WZD-AUDIT-DESCRIPCION
+                   PERFORM 4000-GENERAR-REPORTE
+                   IF ERROR-REPORTE
+                       MOVE 'RECHAZADO: NO SE PUDO ABRIR EL REPORTE' TO
+                               WZD-AUDIT-RESULTADO
+                       MOVE 28 TO RETURN-CODE
+                   ELSE
+                       MOVE WCT-NUM-PAGINA TO WAR-CANT-PAGINAS
+                       MOVE SPACES TO WZD-AUDIT-RESULTADO
+                       STRING 'PAGINAS IMPRESAS: ' DELIMITED BY SIZE
+                              WAR-CANT-PAGINAS      DELIMITED BY SIZE
+                           INTO WZD-AUDIT-RESULTADO
+                   END-IF
+               WHEN 3
+                   MOVE 'MANTENIMIENTO DE INVENTARIO' TO
+                           WZD-AUDIT-DESCRIPCION
+                   IF MODO-LOTE
+                       DISPLAY '*  MANTENIMIENTO REQUIERE TERMINAL, '
+                               'NO SE EJECUTA EN MODO LOTE'
+                       MOVE 'RECHAZADO: NO DISPONIBLE EN LOTE' TO
+                               WZD-AUDIT-RESULTADO
+                       MOVE 24 TO RETURN-CODE
+                   ELSE
+                       PERFORM 5000-MANTENIMIENTO-INVENTARIO
+                       MOVE WCT-CAMBIOS-MANT TO WAR-CANT-CAMBIOS
+                       MOVE SPACES TO WZD-AUDIT-RESULTADO
+                       STRING 'REGISTROS CAMBIADOS: ' DELIMITED BY SIZE
+                              WAR-CANT-CAMBIOS         DELIMITED BY SIZE
+                           INTO WZD-AUDIT-RESULTADO
+                   END-IF
+               WHEN 4
+                   MOVE 'EXPORTAR INVENTARIO' TO
+                           WZD-AUDIT-DESCRIPCION
+                   PERFORM 6000-EXPORTAR-INVENTARIO
+                   IF ERROR-EXPORTA
+                       MOVE 'RECHAZADO: NO SE PUDO ABRIR LA EXPORTACION'
+                               TO WZD-AUDIT-RESULTADO
+                       MOVE 28 TO RETURN-CODE
+                   ELSE
+                       MOVE WCT-REGISTROS-EXPORTADOS TO
+                               WAR-CANT-EXPORTADOS
+                       MOVE SPACES TO WZD-AUDIT-RESULTADO
+                       STRING 'REGISTROS EXPORTADOS: '
+                               DELIMITED BY SIZE
+                              WAR-CANT-EXPORTADOS DELIMITED BY SIZE
+                           INTO WZD-AUDIT-RESULTADO
+                   END-IF
+               WHEN 5
+                   MOVE 'SALIR' TO WZD-AUDIT-DESCRIPCION
+                   MOVE 'FIN DE SESION' TO WZD-AUDIT-RESULTADO
+                   MOVE 'S' TO WSW-FIN-PROGRAMA
+               WHEN OTHER
+                   DISPLAY '*  OPCION INVALIDA, INTENTE DE NUEVO'
+                   MOVE 'OPCION INVALIDA' TO WZD-AUDIT-DESCRIPCION
+                   MOVE 'NINGUNA ACCION REALIZADA' TO
+                           WZD-AUDIT-RESULTADO
+           END-EVALUATE
+           .
+
+      *----------------------------------------------------------------*
+      * 2500-PROCESO-LOTE                                              *
+      *    RECORRER CADA DIGITO DEL PARM DE JCL EJECUTANDO LA OPCION   *
+      *    DE MENU CORRESPONDIENTE, SIN NECESIDAD DE TERMINAL          *
+      *----------------------------------------------------------------*
+       2500-PROCESO-LOTE.
+           MOVE 1 TO WPP-INDICE
+           PERFORM 2600-EJECUTAR-OPCION-LOTE
+               UNTIL WPP-INDICE > WPP-LONGITUD
+               OR FIN-PROGRAMA
+           .
+
+      *----------------------------------------------------------------*
+      * 2600-EJECUTAR-OPCION-LOTE                                      *
+      *----------------------------------------------------------------*
+       2600-EJECUTAR-OPCION-LOTE.
+           MOVE WPJ-VALOR (WPP-INDICE:1) TO WZD-OPCION-ALFA
+           IF WZD-OPCION-ALFA IS NUMERIC AND WZD-OPCION-ALFA > '0'
+               MOVE WZD-OPCION-ALFA TO WZD-AUX-OPCION
+           ELSE
+               MOVE 9 TO WZD-AUX-OPCION
+           END-IF
+           PERFORM 2200-EJECUTAR-OPCION
+           PERFORM 7000-REGISTRAR-AUDITORIA
+           ADD 1 TO WPP-INDICE
+           .
+
+      *----------------------------------------------------------------*
+      * 3000-LEER-ARCHIVO-EXTERNO                                      *
+      *    LEER EL ARCHIVO DIARIO DE INVENTARIO Y CARGARLO EN LA       *
+      *    TABLA DE TRABAJO, REANUDANDO DESDE EL ULTIMO CHECKPOINT     *
+      *    SI LA CORRIDA ANTERIOR QUEDO INCOMPLETA                     *
+      *----------------------------------------------------------------*
+       3000-LEER-ARCHIVO-EXTERNO.
+           MOVE ZERO TO WCT-TOTAL-REGISTROS
+           MOVE 'N' TO WSW-FIN-ARCHIVO
+           MOVE 'N' TO WSW-ERROR-CARGA
+           MOVE 'N' TO WSW-ERROR-CAPACIDAD
+           MOVE 'N' TO WSW-ERROR-CONTROL
+           PERFORM 3050-RESTAURAR-CHECKPOINT
+           PERFORM 3100-ABRIR-ARCHIVO-EXTERNO
+           IF NO-FIN-ARCHIVO
+               IF WCT-TOTAL-REGISTROS > ZERO
+                   PERFORM 3200-LEER-REGISTRO-EXTERNO
+                       VARYING WCP-INDICE-OMITIR FROM 1 BY 1
+                       UNTIL WCP-INDICE-OMITIR > WCT-TOTAL-REGISTROS
+                       OR FIN-ARCHIVO
+               END-IF
+               PERFORM 3200-LEER-REGISTRO-EXTERNO
+               PERFORM UNTIL FIN-ARCHIVO
+                   PERFORM 3300-CARGAR-REGISTRO-TABLA
+                   PERFORM 3350-VERIFICAR-CHECKPOINT
+                   PERFORM 3200-LEER-REGISTRO-EXTERNO
+               END-PERFORM
+           END-IF
+           PERFORM 3900-CERRAR-ARCHIVO-EXTERNO
+           IF ERROR-CARGA
+               DISPLAY '*  SE CONSERVA EL CHECKPOINT PARA REANUDAR '
+                       'LA PROXIMA CORRIDA'
+           ELSE
+               PERFORM 3990-BORRAR-CHECKPOINT
+               PERFORM 3400-VALIDAR-CONTROL-TOTALES
+               IF WCT-TOTAL-REGISTROS > ZERO
+                   PERFORM 3500-APLICAR-CORRECCIONES-MAESTRO
+               END-IF
+           END-IF
+           DISPLAY '*  REGISTROS LEIDOS : ' WCT-TOTAL-REGISTROS
+           .
+
+      *----------------------------------------------------------------*
+      * 3050-RESTAURAR-CHECKPOINT                                      *
+      *    SI QUEDO UN CHECKPOINT DE UNA CORRIDA ANTERIOR INCOMPLETA,  *
+      *    RECUPERAR DE AHI LOS REGISTROS YA CARGADOS EN LA TABLA      *
+      *----------------------------------------------------------------*
+       3050-RESTAURAR-CHECKPOINT.
+           MOVE 'N' TO WSW-FIN-CHECKPOINT
+           OPEN INPUT ARCH-CHECKPOINT
+           IF WFS-CHECKPOINT = '00'
+               PERFORM 3060-LEER-REGISTRO-CHECKPOINT
+               PERFORM UNTIL FIN-CHECKPOINT
+                   MOVE REG-ARCH-CHECKPOINT TO REG-ARCH-EXTERNO
+                   PERFORM 3300-CARGAR-REGISTRO-TABLA
+                   PERFORM 3060-LEER-REGISTRO-CHECKPOINT
+               END-PERFORM
+               CLOSE ARCH-CHECKPOINT
+               IF WCT-TOTAL-REGISTROS > ZERO
+                   DISPLAY '*  REANUDANDO DESDE EL CHECKPOINT, '
+                           'REGISTROS RECUPERADOS: '
+                           WCT-TOTAL-REGISTROS
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3060-LEER-REGISTRO-CHECKPOINT                                  *
+      *----------------------------------------------------------------*
+       3060-LEER-REGISTRO-CHECKPOINT.
+           READ ARCH-CHECKPOINT
+               AT END
+                   MOVE 'S' TO WSW-FIN-CHECKPOINT
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 3100-ABRIR-ARCHIVO-EXTERNO                                     *
+      *----------------------------------------------------------------*
+       3100-ABRIR-ARCHIVO-EXTERNO.
+           OPEN INPUT ARCH-EXTERNO
+           IF WFS-EXTERNO NOT = '00'
+               DISPLAY '*  NO SE PUDO ABRIR EL ARCHIVO EXTERNO'
+               MOVE 'S' TO WSW-FIN-ARCHIVO
+               MOVE 'S' TO WSW-ERROR-CARGA
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3200-LEER-REGISTRO-EXTERNO                                     *
+      *----------------------------------------------------------------*
+       3200-LEER-REGISTRO-EXTERNO.
+           READ ARCH-EXTERNO
+               AT END
+                   MOVE 'S' TO WSW-FIN-ARCHIVO
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 3300-CARGAR-REGISTRO-TABLA                                     *
+      *    AGREGAR EL REGISTRO LEIDO A LA TABLA DE INVENTARIO. SI LA   *
+      *    TABLA YA LLEGO A SU CAPACIDAD MAXIMA (WCN-MAX-REGISTROS-    *
+      *    TABLA) LA CARGA SE DETIENE LIMPIAMENTE EN VEZ DE ESCRIBIR   *
+      *    FUERA DEL OCCURS                                            *
+      *----------------------------------------------------------------*
+       3300-CARGAR-REGISTRO-TABLA.
+           IF WCT-TOTAL-REGISTROS >= WCN-MAX-REGISTROS-TABLA
+               DISPLAY '*  SE ALCANZO EL LIMITE DE LA TABLA DE '
+                       'INVENTARIO (' WCN-MAX-REGISTROS-TABLA
+                       ' REGISTROS), SE DETIENE LA CARGA'
+               MOVE 'S' TO WSW-ERROR-CAPACIDAD
+               MOVE 'S' TO WSW-ERROR-CARGA
+               MOVE 'S' TO WSW-FIN-ARCHIVO
+           ELSE
+               ADD 1 TO WCT-TOTAL-REGISTROS
+               SET IDX-INVENTARIO TO WCT-TOTAL-REGISTROS
+               MOVE REG-ARCH-EXTERNO TO WTB-INVENTARIO (IDX-INVENTARIO)
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3350-VERIFICAR-CHECKPOINT                                      *
+      *    CADA WCN-INTERVALO-CHECKPOINT REGISTROS, GRABAR UN NUEVO    *
+      *    CHECKPOINT CON LO QUE LLEVA CARGADO LA TABLA                *
+      *----------------------------------------------------------------*
+       3350-VERIFICAR-CHECKPOINT.
+           DIVIDE WCT-TOTAL-REGISTROS BY WCN-INTERVALO-CHECKPOINT
+               GIVING WCP-COCIENTE
+               REMAINDER WCP-RESIDUO
+           IF WCP-RESIDUO = ZERO
+               PERFORM 3360-ESCRIBIR-CHECKPOINT
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3360-ESCRIBIR-CHECKPOINT                                       *
+      *----------------------------------------------------------------*
+       3360-ESCRIBIR-CHECKPOINT.
+           OPEN OUTPUT ARCH-CHECKPOINT
+           IF WFS-CHECKPOINT NOT = '00'
+               DISPLAY '*  NO SE PUDO GRABAR EL CHECKPOINT'
+           ELSE
+               PERFORM 3370-ESCRIBIR-REGISTRO-CHECKPOINT
+                   VARYING IDX-INVENTARIO FROM 1 BY 1
+                   UNTIL IDX-INVENTARIO > WCT-TOTAL-REGISTROS
+               CLOSE ARCH-CHECKPOINT
+               DISPLAY '*  CHECKPOINT GRABADO EN EL REGISTRO : '
+                       WCT-TOTAL-REGISTROS
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3370-ESCRIBIR-REGISTRO-CHECKPOINT                              *
+      *----------------------------------------------------------------*
+       3370-ESCRIBIR-REGISTRO-CHECKPOINT.
+           MOVE WTB-INVENTARIO (IDX-INVENTARIO) TO REG-ARCH-CHECKPOINT
+           WRITE REG-ARCH-CHECKPOINT
+           .
+
+      *----------------------------------------------------------------*
+      * 3900-CERRAR-ARCHIVO-EXTERNO                                    *
+      *----------------------------------------------------------------*
+       3900-CERRAR-ARCHIVO-EXTERNO.
+           CLOSE ARCH-EXTERNO
+           .
+
+      *----------------------------------------------------------------*
+      * 3990-BORRAR-CHECKPOINT                                         *
+      *    LA CARGA TERMINO SIN ERRORES: EL CHECKPOINT YA NO SIRVE,    *
+      *    SE DEJA VACIO PARA QUE LA PROXIMA CORRIDA EMPIECE DE CERO   *
+      *----------------------------------------------------------------*
+       3990-BORRAR-CHECKPOINT.
+           OPEN OUTPUT ARCH-CHECKPOINT
+           IF WFS-CHECKPOINT NOT = '00'
+               DISPLAY '*  NO SE PUDO BORRAR EL CHECKPOINT ANTERIOR'
+           ELSE
+               CLOSE ARCH-CHECKPOINT
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3400-VALIDAR-CONTROL-TOTALES                                   *
+      *    CUADRAR LO QUE QUEDO CARGADO EN LA TABLA CONTRA EL          *
+      *    REGISTRO DE CONTROL DEL DIA (CTLTOT). SI NO HAY REGISTRO    *
+      *    DE CONTROL SE DEJA PASAR LA CARGA SIN CUADRAR; SI LO HAY Y  *
+      *    SE SALE DE TOLERANCIA, LA CARGA SE RECHAZA                  *
+      *----------------------------------------------------------------*
+       3400-VALIDAR-CONTROL-TOTALES.
+           MOVE 'N' TO WSW-ERROR-CONTROL
+           PERFORM 3410-CALCULAR-TOTALES-TABLA
+           PERFORM 3420-LEER-REGISTRO-CONTROL
+           IF EXISTE-CONTROL
+               PERFORM 3430-COMPARAR-TOTALES-CONTROL
+           ELSE
+               DISPLAY '*  NO HAY REGISTRO DE CONTROL (CTLTOT), NO SE '
+                       'CUADRAN TOTALES'
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3410-CALCULAR-TOTALES-TABLA                                    *
+      *    ACUMULAR LA CANTIDAD Y EL COSTO TOTAL DE LO CARGADO EN LA   *
+      *    TABLA DE INVENTARIO PARA COMPARARLO CONTRA EL CONTROL       *
+      *----------------------------------------------------------------*
+       3410-CALCULAR-TOTALES-TABLA.
+           MOVE ZERO TO WCT-VAL-CANTIDAD
+           MOVE ZERO TO WCT-VAL-COSTO
+           PERFORM 3415-ACUMULAR-TOTAL-REGISTRO
+               VARYING IDX-INVENTARIO FROM 1 BY 1
+               UNTIL IDX-INVENTARIO > WCT-TOTAL-REGISTROS
+           .
+
+      *----------------------------------------------------------------*
+      * 3415-ACUMULAR-TOTAL-REGISTRO                                   *
+      *----------------------------------------------------------------*
+       3415-ACUMULAR-TOTAL-REGISTRO.
+           ADD REG-CANTIDAD IN WTB-INVENTARIO (IDX-INVENTARIO)
+               TO WCT-VAL-CANTIDAD
+           COMPUTE WCT-COSTO-EXT-ITEM =
+                   REG-CANTIDAD IN WTB-INVENTARIO (IDX-INVENTARIO) *
+                   REG-COSTO-UNIT IN WTB-INVENTARIO (IDX-INVENTARIO)
+           ADD WCT-COSTO-EXT-ITEM TO WCT-VAL-COSTO
+           .
+
+      *----------------------------------------------------------------*
+      * 3420-LEER-REGISTRO-CONTROL                                     *
+      *    LEER EL UNICO REGISTRO DEL ARCHIVO DE CONTROL, SI EXISTE    *
+      *----------------------------------------------------------------*
+       3420-LEER-REGISTRO-CONTROL.
+           MOVE 'N' TO WSW-EXISTE-CONTROL
+           OPEN INPUT ARCH-CONTROL
+           IF WFS-CONTROL = '00'
+               READ ARCH-CONTROL
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE 'S' TO WSW-EXISTE-CONTROL
+               END-READ
+               CLOSE ARCH-CONTROL
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3430-COMPARAR-TOTALES-CONTROL                                  *
+      *    LA CANTIDAD DE REGISTROS DEBE COINCIDIR EXACTAMENTE; LOS    *
+      *    TOTALES DE CANTIDAD Y COSTO SE ACEPTAN DENTRO DEL           *
+      *    PORCENTAJE DE TOLERANCIA DEFINIDO EN WCN-TOLERANCIA-        *
+      *    PORCENTAJE. SI ALGO NO CUADRA, SE RECHAZA LA CARGA          *
+      *----------------------------------------------------------------*
+       3430-COMPARAR-TOTALES-CONTROL.
+           IF CTL-CANT-REGISTROS NOT = WCT-TOTAL-REGISTROS
+               MOVE 'S' TO WSW-ERROR-CONTROL
+           END-IF
+           PERFORM 3440-VALIDAR-TOLERANCIA-CANTIDAD
+           PERFORM 3450-VALIDAR-TOLERANCIA-COSTO
+           IF ERROR-CONTROL
+               DISPLAY '*  RECONCILIACION FALLIDA: EL ARCHIVO EXTERNO '
+                       'NO CUADRA CON EL CONTROL'
+               DISPLAY '*  SE RECHAZA LA CARGA DE ESTA CORRIDA'
+               MOVE ZERO TO WCT-TOTAL-REGISTROS
+           ELSE
+               DISPLAY '*  CUADRE DE CONTROL OK: TOTALES DENTRO DE '
+                       'TOLERANCIA'
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3440-VALIDAR-TOLERANCIA-CANTIDAD                                *
+      *----------------------------------------------------------------*
+       3440-VALIDAR-TOLERANCIA-CANTIDAD.
+           COMPUTE WCT-TOLER-CANTIDAD =
+                   CTL-TOTAL-CANTIDAD * WCN-TOLERANCIA-PORCENTAJE / 100
+           IF WCT-VAL-CANTIDAD > CTL-TOTAL-CANTIDAD
+               COMPUTE WCT-DIF-CANTIDAD =
+                       WCT-VAL-CANTIDAD - CTL-TOTAL-CANTIDAD
+           ELSE
+               COMPUTE WCT-DIF-CANTIDAD =
+                       CTL-TOTAL-CANTIDAD - WCT-VAL-CANTIDAD
+           END-IF
+           IF WCT-DIF-CANTIDAD > WCT-TOLER-CANTIDAD
+               MOVE 'S' TO WSW-ERROR-CONTROL
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3450-VALIDAR-TOLERANCIA-COSTO                                  *
+      *----------------------------------------------------------------*
+       3450-VALIDAR-TOLERANCIA-COSTO.
+           COMPUTE WCT-TOLER-COSTO =
+                   CTL-TOTAL-COSTO * WCN-TOLERANCIA-PORCENTAJE / 100
+           IF WCT-VAL-COSTO > CTL-TOTAL-COSTO
+               COMPUTE WCT-DIF-COSTO =
+                       WCT-VAL-COSTO - CTL-TOTAL-COSTO
+           ELSE
+               COMPUTE WCT-DIF-COSTO =
+                       CTL-TOTAL-COSTO - WCT-VAL-COSTO
+           END-IF
+           IF WCT-DIF-COSTO > WCT-TOLER-COSTO
+               MOVE 'S' TO WSW-ERROR-CONTROL
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3500-APLICAR-CORRECCIONES-MAESTRO                              *
+      *    RECORRER EL MAESTRO (INVMTR) Y VOLCAR SOBRE LA TABLA DE     *
+      *    INVENTARIO CUALQUIER ARTICULO QUE LA OPCION DE              *
+      *    MANTENIMIENTO HAYA CORREGIDO A MANO, PARA QUE EL REPORTE Y  *
+      *    LA EXPORTACION DE ESTA CORRIDA YA REFLEJEN ESA CORRECCION   *
+      *    SIN ESPERAR AL ARCHIVO EXTERNO DE MANANA                    *
+      *----------------------------------------------------------------*
+       3500-APLICAR-CORRECCIONES-MAESTRO.
+           MOVE ZERO TO WCT-CORRECCIONES-MAESTRO
+           MOVE 'N' TO WSW-FIN-MAESTRO
+           OPEN INPUT ARCH-MAESTRO
+           IF WFS-MAESTRO = '00'
+               PERFORM 3510-POSICIONAR-INICIO-MAESTRO
+               IF NOT FIN-MAESTRO
+                   PERFORM 3520-LEER-REGISTRO-MAESTRO
+                   PERFORM UNTIL FIN-MAESTRO
+                       PERFORM 3530-CORREGIR-ARTICULO-TABLA
+                       PERFORM 3520-LEER-REGISTRO-MAESTRO
+                   END-PERFORM
+               END-IF
+               CLOSE ARCH-MAESTRO
+               IF WCT-CORRECCIONES-MAESTRO > ZERO
+                   DISPLAY '*  CORRECCIONES DEL MAESTRO APLICADAS A LA '
+                           'TABLA: ' WCT-CORRECCIONES-MAESTRO
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3510-POSICIONAR-INICIO-MAESTRO                                 *
+      *    UBICAR EL MAESTRO EN SU PRIMER REGISTRO PARA RECORRERLO     *
+      *    SECUENCIALMENTE, YA QUE ARCH-MAESTRO ES DE ACCESO DINAMICO  *
+      *----------------------------------------------------------------*
+       3510-POSICIONAR-INICIO-MAESTRO.
+           MOVE LOW-VALUES TO REG-COD-ARTICULO IN REG-ARCH-MAESTRO
+           START ARCH-MAESTRO KEY IS NOT LESS THAN
+                   REG-COD-ARTICULO IN REG-ARCH-MAESTRO
+               INVALID KEY
+                   MOVE 'S' TO WSW-FIN-MAESTRO
+           END-START
+           .
+
+      *----------------------------------------------------------------*
+      * 3520-LEER-REGISTRO-MAESTRO                                     *
+      *----------------------------------------------------------------*
+       3520-LEER-REGISTRO-MAESTRO.
+           READ ARCH-MAESTRO NEXT RECORD
+               AT END
+                   MOVE 'S' TO WSW-FIN-MAESTRO
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 3530-CORREGIR-ARTICULO-TABLA                                   *
+      *    BUSCAR EN LA TABLA DE INVENTARIO EL ARTICULO DEL MAESTRO    *
+      *    QUE SE ACABA DE LEER. SI ESTA Y SIGUE ACTIVO, REEMPLAZAR SU *
+      *    REGISTRO (3540); SI ESTA Y FUE DADO DE BAJA, SE RETIRA DE   *
+      *    LA TABLA (3550); SI NO ESTA Y SIGUE ACTIVO, ES UN ARTICULO  *
+      *    ADICIONADO EN MANTENIMIENTO QUE EL ARCHIVO EXTERNO DE HOY   *
+      *    NO TRAJO Y SE AGREGA A LA TABLA (3560)                      *
+      *----------------------------------------------------------------*
+       3530-CORREGIR-ARTICULO-TABLA.
+           MOVE 'N' TO WSW-ARTICULO-ENCONTRADO
+           IF WCT-TOTAL-REGISTROS > ZERO
+               PERFORM 3540-BUSCAR-ARTICULO-TABLA
+                   VARYING IDX-INVENTARIO FROM 1 BY 1
+                   UNTIL IDX-INVENTARIO > WCT-TOTAL-REGISTROS
+                   OR ARTICULO-ENCONTRADO
+           END-IF
+           IF NOT ARTICULO-ENCONTRADO
+                   AND NOT ARTICULO-DE-BAJA IN REG-ARCH-MAESTRO
+               PERFORM 3560-ADICIONAR-ARTICULO-TABLA
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3540-BUSCAR-ARTICULO-TABLA                                     *
+      *----------------------------------------------------------------*
+       3540-BUSCAR-ARTICULO-TABLA.
+           IF REG-COD-ARTICULO IN WTB-INVENTARIO (IDX-INVENTARIO) =
+                   REG-COD-ARTICULO IN REG-ARCH-MAESTRO
+               MOVE 'S' TO WSW-ARTICULO-ENCONTRADO
+               IF ARTICULO-DE-BAJA IN REG-ARCH-MAESTRO
+                   PERFORM 3550-ELIMINAR-ARTICULO-TABLA
+               ELSE
+                   MOVE REG-ARCH-MAESTRO
+                       TO WTB-INVENTARIO (IDX-INVENTARIO)
+                   ADD 1 TO WCT-CORRECCIONES-MAESTRO
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 3550-ELIMINAR-ARTICULO-TABLA                                   *
+      *    CERRAR EL HUECO DEJADO POR EL ARTICULO DADO DE BAJA,        *
+      *    DESPLAZANDO UNA POSICION HACIA ARRIBA TODO LO QUE VIENE     *
+      *    DESPUES DE IDX-INVENTARIO                                   *
+      *----------------------------------------------------------------*
+       3550-ELIMINAR-ARTICULO-TABLA.
+           SET WCT-POS-ELIMINAR TO IDX-INVENTARIO
+           PERFORM 3555-DESPLAZAR-REGISTRO-TABLA
+               VARYING WCT-POS-ELIMINAR FROM WCT-POS-ELIMINAR BY 1
+               UNTIL WCT-POS-ELIMINAR >= WCT-TOTAL-REGISTROS
+           SUBTRACT 1 FROM WCT-TOTAL-REGISTROS
+           ADD 1 TO WCT-CORRECCIONES-MAESTRO
+           .
+
+      *----------------------------------------------------------------*
+      * 3555-DESPLAZAR-REGISTRO-TABLA                                  *
+      *----------------------------------------------------------------*
+       3555-DESPLAZAR-REGISTRO-TABLA.
+           COMPUTE WCT-POS-ORIGEN = WCT-POS-ELIMINAR + 1
+           MOVE WTB-INVENTARIO (WCT-POS-ORIGEN)
+               TO WTB-INVENTARIO (WCT-POS-ELIMINAR)
+           .
+
+      *----------------------------------------------------------------*
+      * 3560-ADICIONAR-ARTICULO-TABLA                                  *
+      *    EL ARTICULO SE ADICIONO EN MANTENIMIENTO PERO EL ARCHIVO    *
+      *    EXTERNO DE HOY NO LO TRAJO; SE AGREGA A LA TABLA CON EL     *
+      *    MISMO CONTROL DE CAPACIDAD DE 3300-CARGAR-REGISTRO-TABLA    *
+      *----------------------------------------------------------------*
+       3560-ADICIONAR-ARTICULO-TABLA.
+           IF WCT-TOTAL-REGISTROS >= WCN-MAX-REGISTROS-TABLA
+               DISPLAY '*  SE ALCANZO EL LIMITE DE LA TABLA DE '
+                       'INVENTARIO, NO SE PUDO ADICIONAR DESDE EL '
+                       'MAESTRO EL ARTICULO: '
+                       REG-COD-ARTICULO IN REG-ARCH-MAESTRO
+           ELSE
+               ADD 1 TO WCT-TOTAL-REGISTROS
+               SET IDX-INVENTARIO TO WCT-TOTAL-REGISTROS
+               MOVE REG-ARCH-MAESTRO TO WTB-INVENTARIO (IDX-INVENTARIO)
+               ADD 1 TO WCT-CORRECCIONES-MAESTRO
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 4000-GENERAR-REPORTE                                           *
+      *    IMPRIMIR EL REPORTE DE INVENTARIO CON ENCABEZADOS, DETALLE  *
+      *    Y TOTAL GENERAL, A PARTIR DE LA TABLA CARGADA EN LA OPCION 1*
+      *    EL DETALLE SE IMPRIME DESGLOSADO POR BODEGA, CON UN         *
+      *    SUBTOTAL POR BODEGA ANTES DEL TOTAL GENERAL                 *
+      *----------------------------------------------------------------*
+       4000-GENERAR-REPORTE.
+           MOVE ZERO TO WCT-NUM-PAGINA
+           IF WCT-TOTAL-REGISTROS = ZERO
+               DISPLAY '*  NO HAY REGISTROS CARGADOS. EJECUTE PRIMERO '
+                       'LA OPCION 1'
+           ELSE
+               PERFORM 4100-ABRIR-REPORTE
+               IF NOT ERROR-REPORTE
+                   MOVE ZERO TO WCT-TOTAL-CANTIDAD
+                   MOVE ZERO TO WCT-TOTAL-COSTO
+                   MOVE WCN-MAX-LINEAS TO WCT-LINEAS-PAGINA
+                   PERFORM 4050-CONSTRUIR-TABLA-BODEGAS
+                   PERFORM 4250-IMPRIMIR-DETALLE-BODEGA
+                       VARYING IDX-BODEGA FROM 1 BY 1
+                       UNTIL IDX-BODEGA > WCT-TOTAL-BODEGAS
+                   PERFORM 4400-IMPRIMIR-TOTAL-GENERAL
+                   PERFORM 4900-CERRAR-REPORTE
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 4050-CONSTRUIR-TABLA-BODEGAS                                   *
+      *    RECORRER LA TABLA DE INVENTARIO Y ARMAR LA LISTA DE         *
+      *    BODEGAS DISTINTAS QUE TRAJO EL ARCHIVO EXTERNO, EN EL       *
+      *    ORDEN EN QUE APARECEN, PARA LUEGO DESGLOSAR EL REPORTE      *
+      *----------------------------------------------------------------*
+       4050-CONSTRUIR-TABLA-BODEGAS.
+           MOVE ZERO TO WCT-TOTAL-BODEGAS
+           MOVE 'N' TO WSW-ERROR-CAPACIDAD-BODEGA
+           PERFORM 4060-REGISTRAR-BODEGA-ITEM
+               VARYING IDX-INVENTARIO FROM 1 BY 1
+               UNTIL IDX-INVENTARIO > WCT-TOTAL-REGISTROS
+               OR ERROR-CAPACIDAD-BODEGA
+           .
+
+      *----------------------------------------------------------------*
+      * 4060-REGISTRAR-BODEGA-ITEM                                     *
+      *    SI LA BODEGA DEL REGISTRO ACTUAL AUN NO ESTA EN LA LISTA,   *
+      *    SE AGREGA COMO UNA BODEGA NUEVA. SI LA LISTA YA LLEGO A SU  *
+      *    CAPACIDAD MAXIMA (WCN-MAX-BODEGAS) EL DESGLOSE SE DETIENE   *
+      *    LIMPIAMENTE EN VEZ DE ESCRIBIR FUERA DEL OCCURS             *
+      *----------------------------------------------------------------*
+       4060-REGISTRAR-BODEGA-ITEM.
+           MOVE 'N' TO WSW-BODEGA-ENCONTRADA
+           IF WCT-TOTAL-BODEGAS > ZERO
+               PERFORM 4065-BUSCAR-BODEGA
+                   VARYING IDX-BODEGA FROM 1 BY 1
+                   UNTIL IDX-BODEGA > WCT-TOTAL-BODEGAS
+                   OR BODEGA-ENCONTRADA
+           END-IF
+           IF NOT BODEGA-ENCONTRADA
+               IF WCT-TOTAL-BODEGAS >= WCN-MAX-BODEGAS
+                   DISPLAY '*  SE ALCANZO EL LIMITE DE LA TABLA DE '
+                           'BODEGAS (' WCN-MAX-BODEGAS
+                           '), SE DETIENE EL DESGLOSE POR UBICACION'
+                   MOVE 'S' TO WSW-ERROR-CAPACIDAD-BODEGA
+               ELSE
+                   ADD 1 TO WCT-TOTAL-BODEGAS
+                   SET IDX-BODEGA TO WCT-TOTAL-BODEGAS
+                   MOVE
+                     REG-COD-BODEGA IN WTB-INVENTARIO (IDX-INVENTARIO)
+                       TO WTB-COD-BODEGA (IDX-BODEGA)
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 4065-BUSCAR-BODEGA                                             *
+      *----------------------------------------------------------------*
+       4065-BUSCAR-BODEGA.
+           IF WTB-COD-BODEGA (IDX-BODEGA) =
+                   REG-COD-BODEGA IN WTB-INVENTARIO (IDX-INVENTARIO)
+               MOVE 'S' TO WSW-BODEGA-ENCONTRADA
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 4100-ABRIR-REPORTE                                             *
+      *----------------------------------------------------------------*
+       4100-ABRIR-REPORTE.
+           MOVE 'N' TO WSW-ERROR-REPORTE
+           OPEN OUTPUT ARCH-REPORTE
+           IF WFS-REPORTE NOT = '00'
+               DISPLAY '*  NO SE PUDO ABRIR EL ARCHIVO DE REPORTE'
+               MOVE 'S' TO WSW-ERROR-REPORTE
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 4200-IMPRIMIR-ENCABEZADO                                       *
+      *    TITULO, FECHA Y ENCABEZADO DE COLUMNAS (SALTO DE PAGINA)    *
+      *----------------------------------------------------------------*
+       4200-IMPRIMIR-ENCABEZADO.
+           ADD 1 TO WCT-NUM-PAGINA
+           ACCEPT WCH-FECHA-SISTEMA FROM DATE YYYYMMDD
+           WRITE REG-ARCH-REPORTE FROM WCH-LIN-TITULO
+               AFTER ADVANCING PAGE
+           MOVE SPACES TO LF-FECHA
+           STRING WFC-DIA    DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WFC-MES    DELIMITED BY SIZE
+                  '/'        DELIMITED BY SIZE
+                  WFC-ANIO   DELIMITED BY SIZE
+               INTO LF-FECHA
+           WRITE REG-ARCH-REPORTE FROM WCH-LIN-FECHA
+               AFTER ADVANCING 1 LINE
+           MOVE SPACES TO REG-ARCH-REPORTE
+           WRITE REG-ARCH-REPORTE
+               AFTER ADVANCING 1 LINE
+           WRITE REG-ARCH-REPORTE FROM WCH-LIN-ENCABEZADO
+               AFTER ADVANCING 1 LINE
+           MOVE 4 TO WCT-LINEAS-PAGINA
+           .
+
+      *----------------------------------------------------------------*
+      * 4240-IMPRIMIR-ENCABEZADO-BODEGA                                *
+      *    ROTULO DE LA BODEGA QUE SE VA A DESGLOSAR A CONTINUACION    *
+      *----------------------------------------------------------------*
+       4240-IMPRIMIR-ENCABEZADO-BODEGA.
+           IF WCT-LINEAS-PAGINA >= WCN-MAX-LINEAS
+               PERFORM 4200-IMPRIMIR-ENCABEZADO
+           END-IF
+           MOVE WTB-COD-BODEGA (IDX-BODEGA) TO LB-BODEGA
+           WRITE REG-ARCH-REPORTE FROM WCH-LIN-BODEGA
+               AFTER ADVANCING 2 LINES
+           ADD 2 TO WCT-LINEAS-PAGINA
+           .
+
+      *----------------------------------------------------------------*
+      * 4250-IMPRIMIR-DETALLE-BODEGA                                   *
+      *    IMPRIMIR EL ROTULO, EL DETALLE Y EL SUBTOTAL DE UNA         *
+      *    BODEGA DE LA TABLA ARMADA EN 4050-CONSTRUIR-TABLA-BODEGAS   *
+      *----------------------------------------------------------------*
+       4250-IMPRIMIR-DETALLE-BODEGA.
+           MOVE ZERO TO WCT-SUBTOTAL-CANTIDAD
+           MOVE ZERO TO WCT-SUBTOTAL-COSTO
+           PERFORM 4240-IMPRIMIR-ENCABEZADO-BODEGA
+           PERFORM 4300-IMPRIMIR-DETALLE
+               VARYING IDX-INVENTARIO FROM 1 BY 1
+               UNTIL IDX-INVENTARIO > WCT-TOTAL-REGISTROS
+           PERFORM 4350-IMPRIMIR-SUBTOTAL-BODEGA
+           .
+
+      *----------------------------------------------------------------*
+      * 4300-IMPRIMIR-DETALLE                                          *
+      *    IMPRIME UNA LINEA DE DETALLE POR CADA REGISTRO DE LA TABLA  *
+      *    QUE PERTENEZCA A LA BODEGA QUE SE ESTA DESGLOSANDO          *
+      *----------------------------------------------------------------*
+       4300-IMPRIMIR-DETALLE.
+           IF REG-COD-BODEGA IN WTB-INVENTARIO (IDX-INVENTARIO) =
+                   WTB-COD-BODEGA (IDX-BODEGA)
+               IF WCT-LINEAS-PAGINA >= WCN-MAX-LINEAS
+                   PERFORM 4240-IMPRIMIR-ENCABEZADO-BODEGA
+               END-IF
+               MOVE REG-COD-ARTICULO IN WTB-INVENTARIO (IDX-INVENTARIO)
+                   TO LD-COD-ARTICULO
+               MOVE REG-DESCRIPCION IN WTB-INVENTARIO (IDX-INVENTARIO)
+                   TO LD-DESCRIPCION
+               MOVE REG-CANTIDAD IN WTB-INVENTARIO (IDX-INVENTARIO)
+                   TO LD-CANTIDAD
+               MOVE REG-COSTO-UNIT IN WTB-INVENTARIO (IDX-INVENTARIO)
+                   TO LD-COSTO-UNIT
+               COMPUTE WCT-COSTO-EXT-ITEM =
+                   REG-CANTIDAD IN WTB-INVENTARIO (IDX-INVENTARIO) *
+                   REG-COSTO-UNIT IN WTB-INVENTARIO (IDX-INVENTARIO)
+               MOVE WCT-COSTO-EXT-ITEM TO LD-COSTO-EXT
+               WRITE REG-ARCH-REPORTE FROM WCH-LIN-DETALLE
+                   AFTER ADVANCING 1 LINE
+               ADD 1 TO WCT-LINEAS-PAGINA
+               ADD REG-CANTIDAD IN WTB-INVENTARIO (IDX-INVENTARIO)
+                   TO WCT-TOTAL-CANTIDAD WCT-SUBTOTAL-CANTIDAD
+               ADD WCT-COSTO-EXT-ITEM
+                   TO WCT-TOTAL-COSTO WCT-SUBTOTAL-COSTO
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 4350-IMPRIMIR-SUBTOTAL-BODEGA                                  *
+      *----------------------------------------------------------------*
+       4350-IMPRIMIR-SUBTOTAL-BODEGA.
+           IF WCT-LINEAS-PAGINA >= WCN-MAX-LINEAS
+               PERFORM 4240-IMPRIMIR-ENCABEZADO-BODEGA
+           END-IF
+           MOVE WCT-SUBTOTAL-CANTIDAD TO LS-CANTIDAD
+           MOVE WCT-SUBTOTAL-COSTO    TO LS-COSTO-EXT
+           WRITE REG-ARCH-REPORTE FROM WCH-LIN-SUBTOTAL
+               AFTER ADVANCING 1 LINE
+           ADD 1 TO WCT-LINEAS-PAGINA
+           .
+
+      *----------------------------------------------------------------*
+      * 4400-IMPRIMIR-TOTAL-GENERAL                                    *
+      *----------------------------------------------------------------*
+       4400-IMPRIMIR-TOTAL-GENERAL.
+           MOVE WCT-TOTAL-CANTIDAD TO LG-CANTIDAD
+           MOVE WCT-TOTAL-COSTO    TO LG-COSTO-EXT
+           WRITE REG-ARCH-REPORTE FROM WCH-LIN-TOTAL
+               AFTER ADVANCING 1 LINE
+           .
+
+      *----------------------------------------------------------------*
+      * 4900-CERRAR-REPORTE                                            *
+      *----------------------------------------------------------------*
+       4900-CERRAR-REPORTE.
+           CLOSE ARCH-REPORTE
+           DISPLAY '*  REPORTE GENERADO: ' WCT-NUM-PAGINA ' PAGINA(S)'
+           .
+
+      *----------------------------------------------------------------*
+      * 5000-MANTENIMIENTO-INVENTARIO                                  *
+      *    ADICIONAR, CAMBIAR O ELIMINAR UN ARTICULO DIRECTAMENTE      *
+      *    SOBRE EL MAESTRO, SIN ESPERAR EL ARCHIVO EXTERNO            *
+      *----------------------------------------------------------------*
+       5000-MANTENIMIENTO-INVENTARIO.
+           MOVE ZERO TO WCT-CAMBIOS-MANT
+           PERFORM 5010-ABRIR-MAESTRO
+           MOVE 'N' TO WSW-FIN-MANTENIMIENTO
+           PERFORM 5100-MENU-MANTENIMIENTO
+           PERFORM UNTIL FIN-MANTENIMIENTO
+               EVALUATE WZD-OPCION-MANT
+                   WHEN 1
+                       PERFORM 5200-ADICIONAR-REGISTRO
+                   WHEN 2
+                       PERFORM 5300-CAMBIAR-REGISTRO
+                   WHEN 3
+                       PERFORM 5400-ELIMINAR-REGISTRO
+                   WHEN 4
+                       MOVE 'S' TO WSW-FIN-MANTENIMIENTO
+                   WHEN OTHER
+                       DISPLAY '*  OPCION INVALIDA, INTENTE DE NUEVO'
+               END-EVALUATE
+               IF NOT FIN-MANTENIMIENTO
+                   PERFORM 5100-MENU-MANTENIMIENTO
+               END-IF
+           END-PERFORM
+           PERFORM 5900-CERRAR-MAESTRO
+           .
+
+      *----------------------------------------------------------------*
+      * 5010-ABRIR-MAESTRO                                             *
+      *    ABRIR EL MAESTRO EN I-O, CREANDOLO SI AUN NO EXISTE         *
+      *----------------------------------------------------------------*
+       5010-ABRIR-MAESTRO.
+           OPEN I-O ARCH-MAESTRO
+           IF WFS-MAESTRO NOT = '00'
+               OPEN OUTPUT ARCH-MAESTRO
+               CLOSE ARCH-MAESTRO
+               OPEN I-O ARCH-MAESTRO
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 5100-MENU-MANTENIMIENTO                                        *
+      *----------------------------------------------------------------*
+       5100-MENU-MANTENIMIENTO.
+           DISPLAY '*-------------------------------------------------*'
+           DISPLAY '*          MANTENIMIENTO DE INVENTARIO            *'
+           DISPLAY '*  1. Adicionar articulo                          *'
+           DISPLAY '*  2. Cambiar articulo                            *'
+           DISPLAY '*  3. Eliminar articulo                           *'
+           DISPLAY '*  4. Volver al menu principal                    *'
            DISPLAY '*-------------------------------------------------*'
            DISPLAY '*  Opcion -> ' WITH NO ADVANCING
-           ACCEPT WZD-AUX-OPCION
+           ACCEPT WZD-OPCION-MANT-ALFA
+           IF WZD-OPCION-MANT-ALFA IS NUMERIC
+                   AND WZD-OPCION-MANT-ALFA > '0'
+               MOVE WZD-OPCION-MANT-ALFA TO WZD-OPCION-MANT
+           ELSE
+               MOVE 9 TO WZD-OPCION-MANT
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 5200-ADICIONAR-REGISTRO                                        *
+      *----------------------------------------------------------------*
+       5200-ADICIONAR-REGISTRO.
+           DISPLAY '*  Codigo articulo -> ' WITH NO ADVANCING
+           ACCEPT REG-COD-ARTICULO IN WCH-MANT-REGISTRO
+           DISPLAY '*  Codigo bodega   -> ' WITH NO ADVANCING
+           ACCEPT REG-COD-BODEGA IN WCH-MANT-REGISTRO
+           DISPLAY '*  Descripcion     -> ' WITH NO ADVANCING
+           ACCEPT REG-DESCRIPCION IN WCH-MANT-REGISTRO
+           DISPLAY '*  Cantidad        -> ' WITH NO ADVANCING
+           ACCEPT REG-CANTIDAD IN WCH-MANT-REGISTRO
+           DISPLAY '*  Costo unitario  -> ' WITH NO ADVANCING
+           ACCEPT REG-COSTO-UNIT IN WCH-MANT-REGISTRO
+           WRITE REG-ARCH-MAESTRO FROM WCH-MANT-REGISTRO
+               INVALID KEY
+                   DISPLAY '*  EL ARTICULO YA EXISTE EN EL MAESTRO'
+               NOT INVALID KEY
+                   DISPLAY '*  ARTICULO ADICIONADO'
+                   ADD 1 TO WCT-CAMBIOS-MANT
+           END-WRITE
+           .
+
+      *----------------------------------------------------------------*
+      * 5300-CAMBIAR-REGISTRO                                          *
+      *----------------------------------------------------------------*
+       5300-CAMBIAR-REGISTRO.
+           DISPLAY '*  Codigo articulo -> ' WITH NO ADVANCING
+           ACCEPT WZD-COD-BUSQUEDA
+           MOVE WZD-COD-BUSQUEDA TO REG-COD-ARTICULO IN REG-ARCH-MAESTRO
+           READ ARCH-MAESTRO
+               INVALID KEY
+                   DISPLAY '*  ARTICULO NO EXISTE'
+               NOT INVALID KEY
+                   DISPLAY '*  Codigo bodega  -> ' WITH NO ADVANCING
+                   ACCEPT REG-COD-BODEGA IN REG-ARCH-MAESTRO
+                   DISPLAY '*  Descripcion    -> ' WITH NO ADVANCING
+                   ACCEPT REG-DESCRIPCION IN REG-ARCH-MAESTRO
+                   DISPLAY '*  Cantidad       -> ' WITH NO ADVANCING
+                   ACCEPT REG-CANTIDAD IN REG-ARCH-MAESTRO
+                   DISPLAY '*  Costo unitario -> ' WITH NO ADVANCING
+                   ACCEPT REG-COSTO-UNIT IN REG-ARCH-MAESTRO
+                   MOVE 'N' TO REG-INDICADOR-BAJA IN REG-ARCH-MAESTRO
+                   REWRITE REG-ARCH-MAESTRO
+                       INVALID KEY
+                           DISPLAY '*  NO SE PUDO ACTUALIZAR'
+                       NOT INVALID KEY
+                           DISPLAY '*  ARTICULO ACTUALIZADO'
+                           ADD 1 TO WCT-CAMBIOS-MANT
+                   END-REWRITE
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 5400-ELIMINAR-REGISTRO                                         *
+      *    LA BAJA ES LOGICA (REG-INDICADOR-BAJA), NO UN DELETE        *
+      *    FISICO, PARA QUE 3500-APLICAR-CORRECCIONES-MAESTRO PUEDA    *
+      *    DISTINGUIR "ELIMINADO EN MANTENIMIENTO" DE "NUNCA ESTUVO EN *
+      *    EL MAESTRO" Y RETIRAR EL ARTICULO DE LA TABLA DE REPORTE    *
+      *----------------------------------------------------------------*
+       5400-ELIMINAR-REGISTRO.
+           DISPLAY '*  Codigo articulo -> ' WITH NO ADVANCING
+           ACCEPT WZD-COD-BUSQUEDA
+           MOVE WZD-COD-BUSQUEDA TO REG-COD-ARTICULO IN REG-ARCH-MAESTRO
+           READ ARCH-MAESTRO
+               INVALID KEY
+                   DISPLAY '*  ARTICULO NO EXISTE'
+               NOT INVALID KEY
+                   MOVE 'S' TO REG-INDICADOR-BAJA IN REG-ARCH-MAESTRO
+                   REWRITE REG-ARCH-MAESTRO
+                       INVALID KEY
+                           DISPLAY '*  NO SE PUDO ELIMINAR'
+                       NOT INVALID KEY
+                           DISPLAY '*  ARTICULO ELIMINADO'
+                           ADD 1 TO WCT-CAMBIOS-MANT
+                   END-REWRITE
+           END-READ
+           .
+
+      *----------------------------------------------------------------*
+      * 5900-CERRAR-MAESTRO                                            *
+      *----------------------------------------------------------------*
+       5900-CERRAR-MAESTRO.
+           CLOSE ARCH-MAESTRO
+           .
+
+      *----------------------------------------------------------------*
+      * 6000-EXPORTAR-INVENTARIO                                       *
+      *    EXTRAER DE LA TABLA DE INVENTARIO CARGADA EN LA OPCION 1    *
+      *    UN ARCHIVO PLANO DE ANCHO FIJO (CODIGO, CANTIDAD Y COSTO    *
+      *    EXTENDIDO) PARA ENTREGAR A CONTABILIDAD                     *
+      *----------------------------------------------------------------*
+       6000-EXPORTAR-INVENTARIO.
+           MOVE ZERO TO WCT-REGISTROS-EXPORTADOS
+           IF WCT-TOTAL-REGISTROS = ZERO
+               DISPLAY '*  NO HAY REGISTROS CARGADOS. EJECUTE PRIMERO '
+                       'LA OPCION 1'
+           ELSE
+               PERFORM 6100-ABRIR-EXPORTACION
+               IF NOT ERROR-EXPORTA
+                   PERFORM 6300-EXPORTAR-DETALLE
+                       VARYING IDX-INVENTARIO FROM 1 BY 1
+                       UNTIL IDX-INVENTARIO > WCT-TOTAL-REGISTROS
+                   PERFORM 6900-CERRAR-EXPORTACION
+               END-IF
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 6100-ABRIR-EXPORTACION                                         *
+      *----------------------------------------------------------------*
+       6100-ABRIR-EXPORTACION.
+           MOVE 'N' TO WSW-ERROR-EXPORTA
+           OPEN OUTPUT ARCH-EXPORTA
+           IF WFS-EXPORTA NOT = '00'
+               DISPLAY '*  NO SE PUDO ABRIR EL ARCHIVO DE EXPORTACION'
+               MOVE 'S' TO WSW-ERROR-EXPORTA
+           END-IF
+           .
+
+      *----------------------------------------------------------------*
+      * 6300-EXPORTAR-DETALLE                                          *
+      *    ESCRIBIR UNA LINEA DE EXTRACTO POR CADA REGISTRO DE LA      *
+      *    TABLA (CANTIDAD Y COSTO UNITARIO * CANTIDAD = COSTO EXT.)   *
+      *----------------------------------------------------------------*
+       6300-EXPORTAR-DETALLE.
+           MOVE REG-COD-ARTICULO IN WTB-INVENTARIO (IDX-INVENTARIO)
+               TO EXP-COD-ARTICULO
+           MOVE REG-CANTIDAD IN WTB-INVENTARIO (IDX-INVENTARIO)
+               TO EXP-CANTIDAD
+           COMPUTE WCT-COSTO-EXT-ITEM =
+                   REG-CANTIDAD IN WTB-INVENTARIO (IDX-INVENTARIO) *
+                   REG-COSTO-UNIT IN WTB-INVENTARIO (IDX-INVENTARIO)
+           MOVE WCT-COSTO-EXT-ITEM TO EXP-COSTO-EXT
+           WRITE REG-ARCH-EXPORTA
+           ADD 1 TO WCT-REGISTROS-EXPORTADOS
+           .
+
+      *----------------------------------------------------------------*
+      * 6900-CERRAR-EXPORTACION                                        *
+      *----------------------------------------------------------------*
+       6900-CERRAR-EXPORTACION.
+           CLOSE ARCH-EXPORTA
+           DISPLAY '*  EXPORTACION GENERADA: '
+                   WCT-REGISTROS-EXPORTADOS ' REGISTRO(S)'
+           .
+
+      *----------------------------------------------------------------*
+      * 7000-REGISTRAR-AUDITORIA                                       *
+      *    ANEXAR UNA LINEA AL LOG DE AUDITORIA CON LA OPCION          *
+      *    EJECUTADA, LA FECHA, LA HORA Y EL RESULTADO OBTENIDO        *
+      *----------------------------------------------------------------*
+       7000-REGISTRAR-AUDITORIA.
+           OPEN EXTEND ARCH-AUDITORIA
+           IF WFS-AUDITORIA NOT = '00'
+               OPEN OUTPUT ARCH-AUDITORIA
+           END-IF
+           ACCEPT WCH-FECHA-SISTEMA FROM DATE YYYYMMDD
+           ACCEPT WCH-HORA-SISTEMA FROM TIME
+           MOVE SPACES TO WCH-LIN-AUDITORIA
+           MOVE WFC-DIA TO AF-DIA
+           MOVE WFC-MES TO AF-MES
+           MOVE WFC-ANIO TO AF-ANIO
+           MOVE WCH-AUDIT-FECHA-FMT TO LA-FECHA
+           MOVE WHR-HORA TO AH-HORA
+           MOVE WHR-MIN TO AH-MIN
+           MOVE WHR-SEG TO AH-SEG
+           MOVE WCH-AUDIT-HORA-FMT TO LA-HORA
+           MOVE WZD-AUDIT-DESCRIPCION TO LA-OPCION
+           MOVE WZD-AUDIT-RESULTADO   TO LA-RESULTADO
+           WRITE REG-ARCH-AUDITORIA FROM WCH-LIN-AUDITORIA
+           CLOSE ARCH-AUDITORIA
            .
 
       *----------------------------------------------------------------*
-      * 9999-FINAL-PROGRAMA                                            * 
+      * 9999-FINAL-PROGRAMA                                            *
       *----------------------------------------------------------------*
        9999-FINAL-PROGRAMA.
            STOP RUN
